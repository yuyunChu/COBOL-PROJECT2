@@ -19,13 +19,14 @@
               ORGANIZATION IS LINE SEQUENTIAL
               FILE STATUS IFI-STATUS.
 
-      * INPUT FILE 2
+      * INPUT FILE 2 - INDEXED SUPPLIER MASTER, KEYED BY SUPPLIER-CODE
            SELECT SUPPLIER-FILE-IN
               ASSIGN TO "./SUPPLIERS.TXT"
-              ACCESS MODE IS SEQUENTIAL
-              ORGANIZATION IS LINE SEQUENTIAL
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS SUPPLIER-CODE
               FILE STATUS SFI-STATUS.
-              
+
       * OUTPUT FILE 1
            SELECT INVENT-REPORT-OUT
               ASSIGN TO "./INVREPRT.TXT"
@@ -34,8 +35,49 @@
       * OUTPUT FILE 2
            SELECT REORDER-REPORT-OUT
               ASSIGN TO "./INVREORD.TXT"
-              ORGANIZATION IS LINE SEQUENTIAL. 
-              
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      * OUTPUT FILE 3
+           SELECT SUPPLIER-EXCEPTION-OUT
+              ASSIGN TO "./INVSUPEX.TXT"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      * OUTPUT FILE 4
+           SELECT EDIT-EXCEPTION-OUT
+              ASSIGN TO "./INVEDIT.TXT"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      * CHECKPOINT/RESTART FILE - LAST PART NUMBER PROCESSED
+           SELECT CHECKPOINT-FILE
+              ASSIGN TO "./INVCKPT.TXT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS CKPT-STATUS.
+
+      * RUN-OVER-RUN HISTORY FILE - PART-NUMBER-IN/QUANTITY-IN/VALUE
+           SELECT INVENT-HIST-FILE
+              ASSIGN TO "./INVENT-HIST.TXT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS HIST-STATUS.
+
+      * OUTPUT FILE 5 - QUANTITY/VALUE VARIANCE SINCE THE PRIOR RUN
+           SELECT VARIANCE-REPORT-OUT
+              ASSIGN TO "./INVVARI.TXT"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      * OPTIONAL RUN-FILTER PARAMETER INPUT - SUPPLIER/MIN-VALUE
+           SELECT PARAMETER-FILE
+              ASSIGN TO "./INVPARM.TXT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS PARM-STATUS.
+
+      * WORK FILE - UNSORTED REORDER RECORDS, FED INTO THE SORT BELOW
+           SELECT REORDER-STAGE-FILE
+              ASSIGN TO "./INVREORD.WRK"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-REORDER-FILE
+              ASSIGN TO "./INVREORD.SRT".
+
        DATA DIVISION.
        FILE SECTION.
        FD INVENT-FILE-IN.
@@ -49,8 +91,10 @@
        
        FD SUPPLIER-FILE-IN.
        01 SUPPLIER-RECORD-IN.
-           02 SUPPLIER-CODE       PIC X(5).
-           02 SUPPLIER-NAME       PIC X(15).
+           02 SUPPLIER-CODE          PIC X(5).
+           02 SUPPLIER-NAME          PIC X(15).
+           02 SUPPLIER-LEAD-TIME     PIC 9(3).
+           02 SUPPLIER-TARGET-STOCK  PIC 9(4).
 
             
        FD INVENT-REPORT-OUT.
@@ -66,26 +110,96 @@
            02 PART-NAME-OUT2            PIC X(20).
            02 RE-ORDER-POINT-OUT        PIC 9(3).
            02 SUPPLIER-NAME-OUT         PIC X(15).
+           02 SUGGESTED-ORDER-QTY-OUT   PIC 9(4).
+
+       FD REORDER-STAGE-FILE.
+       01 REORDER-STAGE-RECORD.
+           02 STG-PART-NUMBER-OUT2      PIC 9(5).
+           02 STG-PART-NAME-OUT2        PIC X(20).
+           02 STG-RE-ORDER-POINT-OUT    PIC 9(3).
+           02 STG-SUPPLIER-NAME-OUT     PIC X(15).
+           02 STG-SUGGESTED-ORDER-QTY   PIC 9(4).
+
+       SD SORT-REORDER-FILE.
+       01 SORT-REORDER-RECORD.
+           02 SRT-PART-NUMBER-OUT2      PIC 9(5).
+           02 SRT-PART-NAME-OUT2        PIC X(20).
+           02 SRT-RE-ORDER-POINT-OUT    PIC 9(3).
+           02 SRT-SUPPLIER-NAME-OUT     PIC X(15).
+           02 SRT-SUGGESTED-ORDER-QTY   PIC 9(4).
+
+       FD SUPPLIER-EXCEPTION-OUT.
+       01 SUPPLIER-EXCEPTION-RECORD.
+           02 EXC-PART-NUMBER-OUT       PIC 9(5).
+           02 EXC-PART-NAME-OUT         PIC X(20).
+           02 EXC-SUPPLIER-CODE-OUT     PIC X(5).
+
+       FD EDIT-EXCEPTION-OUT.
+       01 EDIT-EXCEPTION-RECORD.
+           02 EDT-PART-NUMBER-OUT       PIC 9(5).
+           02 EDT-PART-NAME-OUT         PIC X(20).
+           02 EDT-REASON-OUT            PIC X(25).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           02 CKPT-LAST-PART-NUMBER     PIC 9(5).
+           02 CKPT-TOTAL-VALUE          PIC 9(15).
+           02 CKPT-READ-COUNTER         PIC 9(4).
+           02 CKPT-WRIT-COUNTER         PIC 9(4).
+           02 CKPT-PAGE-COUNT           PIC 9(4).
+           02 CKPT-LINE-COUNT           PIC 9(4).
+
+       FD PARAMETER-FILE.
+       01 PARAMETER-RECORD.
+           02 PARM-SUPPLIER-CODE-IN     PIC X(5).
+           02 PARM-MIN-UNIT-VALUE-IN    PIC 9(2)V99.
+
+       FD INVENT-HIST-FILE.
+       01 INVENT-HIST-RECORD.
+           02 HIST-PART-NUMBER          PIC 9(5).
+           02 HIST-QUANTITY             PIC 9(3).
+           02 HIST-VALUE                PIC 9(15).
+           02 HIST-RUN-DATE             PIC X(10).
+
+       FD VARIANCE-REPORT-OUT.
+       01 VARIANCE-REPORT-RECORD.
+           02 VAR-PART-NUMBER-OUT       PIC 9(5).
+           02 VAR-PART-NAME-OUT         PIC X(20).
+           02 VAR-QTY-CHANGE-OUT        PIC -(4)9.
+           02 VAR-VALUE-CHANGE-OUT      PIC -(10)9.
+           02 VAR-STATUS-OUT            PIC X(9).
 
        WORKING-STORAGE SECTION.
        
        01 MONEY-FORMAT PIC $$$,$$$,$$9.99.
        
-       01 SUPPLIER-TABLE.
-           05 SUPPLIER-TABLE-RECORD OCCURS 1000 TIMES.
-               10 TBL-SUPPLIER-CODE     PIC X(5).
-               10 SUPPLIER-NAME-TBL     PIC X(15).
-    
-       
        01 FLAGS-AND-COUNTERS.
           05 INV-EOF-FLAG                   PIC X(3) VALUE "NO".
-          05 SUP-EOF-FLAG                   PIC X(3) VALUE "NO".
           05 FOUND-FLAG                     PIC X(3) VALUE "NO".
-          05 SUB                            PIC 9(4) VALUE 1.
+          05 WS-RECORD-VALID-FLAG           PIC X(3) VALUE "YES".
+             88 RECORD-IS-VALID                       VALUE "YES".
           05 INVENTORY-VALUE                PIC 9(15) VALUE ZERO.
           05 AUDIT-READ-COUNTER             PIC 9(4) VALUE ZERO.
           05 AUDIT-WRIT-COUNTER             PIC 9(4) VALUE ZERO.
-       
+          05 AUDIT-SUPEXC-COUNTER           PIC 9(4) VALUE ZERO.
+          05 AUDIT-EDITEXC-COUNTER          PIC 9(4) VALUE ZERO.
+          05 WS-PAGE-COUNT                  PIC 9(4) VALUE ZERO.
+          05 WS-LINE-COUNT                  PIC 9(4) VALUE ZERO.
+       01 WS-LINES-PER-PAGE                 PIC 9(4) VALUE 60.
+
+       01 RUN-DATE-LINE.
+           05 FILLER            PIC X(10) VALUE "RUN DATE: ".
+           05 WS-RUN-DATE-OUT.
+               10 WS-RD-MM      PIC XX.
+               10 FILLER        PIC X     VALUE "/".
+               10 WS-RD-DD      PIC XX.
+               10 FILLER        PIC X     VALUE "/".
+               10 WS-RD-YYYY    PIC X(4).
+           05 FILLER            PIC X(10) VALUE SPACES.
+           05 FILLER            PIC X(6)  VALUE "PAGE: ".
+           05 WS-PAGE-NUM-OUT   PIC ZZZ9.
+           05 FILLER            PIC X(14) VALUE SPACES.
+
        01 HEADING-LINE.
            05 FILLER	        PIC X(7)  VALUE 'NUMBER'.
            05 FILLER	        PIC X(1)  VALUE SPACES.
@@ -94,7 +208,7 @@
            05 FILLER	        PIC X(3)  VALUE 'QTY'.
            05 FILLER	        PIC X(3)  VALUE SPACES.
            05 FILLER	        PIC X(15) VALUE 'VALUE'.
-       
+
    	   01 INVENTORY-DETAIL-LINE.
    	       05 WS-PART-NUMBER-OUT       PIC 9(7).
    	       05 FILLER                   PIC X(1) VALUE SPACES.
@@ -108,18 +222,119 @@
            02 WS-PART-NUMBER-OUT2          PIC 9(5).
            02 WS-PART-NAME-OUT2            PIC X(20).
            02 WS-RE-ORDER-POINT-OUT        PIC 9(3).
-           02 WS-SUPPLIER-NAME-OUT         PIC X(15).
-       
+           02 WS-SUPPLIER-NAME-OUT         PIC X(15) VALUE SPACES.
+           02 WS-SUGGESTED-ORDER-QTY       PIC 9(4).
+
+      * SUPPLIER'S TARGET STOCK LEVEL, CARRIED FROM 305 FOR 401
+       01 WS-SUPPLIER-TARGET-STOCK         PIC 9(4) VALUE ZERO.
+
+       01 SORT-CONTROL-FIELDS.
+           05 SORT-EOF-FLAG                PIC X(3) VALUE "NO".
+           05 WS-PREV-SUPPLIER-NAME        PIC X(15) VALUE SPACES.
+           05 WS-SUPPLIER-SUBTOTAL-QTY     PIC 9(5) VALUE ZERO.
+           05 WS-FIRST-GROUP-FLAG          PIC X(3) VALUE "YES".
+
+       01 SUPPLIER-SUBTOTAL-LINE.
+           05 FILLER                    PIC X(5)  VALUE SPACES.
+           05 FILLER                    PIC X(13) VALUE
+                  "SUBTOTAL FOR ".
+           05 WS-SUBTOTAL-SUPPLIER-NAME PIC X(15).
+           05 FILLER                    PIC X(1)  VALUE SPACES.
+           05 WS-SUBTOTAL-QTY           PIC ZZZZ9.
+
+       01 WS-SUPPLIER-EXCEPTION-REPORT.
+           02 WS-EXC-PART-NUMBER-OUT       PIC 9(5).
+           02 WS-EXC-PART-NAME-OUT         PIC X(20).
+           02 WS-EXC-SUPPLIER-CODE-OUT     PIC X(5).
+
+       01 WS-EDIT-EXCEPTION-REPORT.
+           02 WS-EDT-PART-NUMBER-OUT       PIC 9(5).
+           02 WS-EDT-PART-NAME-OUT         PIC X(20).
+           02 WS-EDT-REASON-OUT            PIC X(25).
+
+      * FULL-DOMAIN LOOKASIDE FOR DUPLICATE PART-NUMBER-IN DETECTION
+       01 PART-SEEN-TABLE.
+           05 PART-SEEN-FLAG PIC X VALUE "N" OCCURS 100000 TIMES.
+       01 WS-PART-SEEN-IDX                 PIC 9(6).
+
        01  TOTAL-LINE1.
 		   05 FILLER            PIC X(41) VALUE SPACES.
-		   05 FILLER            PIC X(15) VALUE 
-			      "===============".
-		   05 FILLER            PIC X(75).
-           
-       01 TOTAL-VALUE           PIC 9(15).
-       
+		   05 FILLER            PIC X(13) VALUE
+			      "=============".
+
+       01  GRAND-TOTAL-LINE.
+           05 FILLER            PIC X(20) VALUE
+                  "GRAND TOTAL VALUE:".
+           05 FILLER            PIC X(6)  VALUE SPACES.
+           05 WS-GRAND-TOTAL-OUT PIC $$$,$$$,$$9.99.
+           05 FILLER            PIC X(14) VALUE SPACES.
+
+       01 TOTAL-VALUE           PIC 9(15) VALUE ZERO.
+
+      * FULL-DOMAIN LOOKASIDE OF THE PRIOR RUN'S HISTORY
+       01 PRIOR-HIST-TABLE.
+           05 PRIOR-HIST-ENTRY OCCURS 100000 TIMES.
+               10 PRIOR-HIST-SEEN PIC X VALUE "N".
+               10 PRIOR-HIST-QTY  PIC 9(3).
+               10 PRIOR-HIST-VALUE PIC 9(15).
+       01 WS-PRIOR-HIST-IDX       PIC 9(6).
+       01 HIST-EOF-FLAG           PIC X(3) VALUE "NO".
+       01 WS-PRIOR-TOTAL-VALUE    PIC 9(15) VALUE ZERO.
+       01 WS-TOTAL-VALUE-SWING    PIC S9(15) VALUE ZERO.
+
+       01 WS-INVENT-HIST-REPORT.
+           02 WS-HIST-PART-NUMBER    PIC 9(5).
+           02 WS-HIST-QUANTITY       PIC 9(3).
+           02 WS-HIST-VALUE          PIC 9(15).
+           02 WS-HIST-RUN-DATE       PIC X(10).
+
+       01 WS-VARIANCE-REPORT.
+           02 WS-VAR-PART-NUMBER-OUT    PIC 9(5).
+           02 WS-VAR-PART-NAME-OUT      PIC X(20).
+           02 WS-VAR-QTY-CHANGE         PIC S9(4).
+           02 WS-VAR-VALUE-CHANGE       PIC S9(15).
+           02 WS-VAR-STATUS-OUT         PIC X(9).
+
+       01 WS-VARIANCE-PRINT-LINE.
+           02 WS-VARP-PART-NUMBER-OUT   PIC 9(5).
+           02 WS-VARP-PART-NAME-OUT     PIC X(20).
+           02 WS-VARP-QTY-CHANGE-OUT    PIC -(4)9.
+           02 WS-VARP-VALUE-CHANGE-OUT  PIC -(10)9.
+           02 WS-VARP-STATUS-OUT        PIC X(9).
+
+       01 WS-VARIANCE-TOTAL-LINE.
+           05 FILLER              PIC X(22) VALUE
+                  "TOTAL VALUE SWING: ".
+           05 WS-TOTAL-SWING-OUT  PIC -(13)9.
+           05 FILLER              PIC X(13) VALUE SPACES.
+
+       01 WS-VARIANCE-FILTERED-LINE.
+           05 FILLER              PIC X(49) VALUE
+                  "TOTAL VALUE SWING: N/A - RUN WAS FILTERED".
+
+      * RUN-FILTER VALUES FROM PARAMETER-FILE; SPACES/ZERO = NO FILTER
+       01 WS-FILTER-SUPPLIER-CODE    PIC X(5)   VALUE SPACES.
+       01 WS-FILTER-MIN-UNIT-VALUE   PIC 9(2)V99 VALUE ZERO.
+       01 WS-FILTER-MATCH-FLAG       PIC X(3)   VALUE "YES".
+           88 RECORD-MATCHES-FILTER            VALUE "YES".
+
+      * SET BY 301D-READ-PARAMETERS WHEN EITHER FILTER FIELD IS ACTIVE
+       01 WS-RUN-IS-FILTERED         PIC X(3)   VALUE "NO".
+
        77 IFI-STATUS PIC X(2).
        77 SFI-STATUS PIC X(2).
+       77 CKPT-STATUS PIC X(2).
+       77 HIST-STATUS PIC X(2).
+       77 PARM-STATUS PIC X(2).
+
+      * CHECKPOINT/RESTART CONTROL FIELDS
+       01 WS-RESTART-MODE               PIC X(3) VALUE "NO".
+       01 WS-RESTART-LAST-PART          PIC 9(5) VALUE ZERO.
+      * OUTPUT FILES ARE LINE SEQUENTIAL AND CAN ONLY BE EXTENDED, NOT
+      * TRUNCATED TO A CHECKPOINTED POSITION, SO THE CHECKPOINT MUST
+      * STAY IN SYNC WITH EVERY RECORD WRITTEN OR A RESTART DUPLICATES
+      * WHATEVER WAS PROCESSED SINCE THE LAST CHECKPOINT.
+       01 WS-CKPT-INTERVAL              PIC 9(4) VALUE 1.
            
        PROCEDURE DIVISION.
        100-MANAGE-INVENTORY.
@@ -130,53 +345,216 @@
            STOP RUN.
            
        201-INITIALIZE-PRODUCE-INVENTORY-REPORT.
+           PERFORM 301B-CHECK-FOR-RESTART.
            PERFORM 301-OPEN-FILES.
-           PERFORM 302-LOAD-SUPPLIER-TABLE
-                   VARYING SUB FROM 1 BY 1 UNTIL SUB > 1000
-                       OR SUP-EOF-FLAG = "YES".
-           PERFORM 303-WRITE-HEADING.
-           
+           PERFORM 301A-GET-RUN-DATE.
+           IF WS-RESTART-MODE = "YES"
+               PERFORM 301C-SKIP-PROCESSED-RECORDS
+           ELSE
+               PERFORM 303-WRITE-HEADING
+           END-IF.
+
        202-PROCESS-INVENTORY-REPORT.
            PERFORM 304-READ-INVENTORY-RECORD.
            IF INV-EOF-FLAG = "NO"
-               PERFORM 305-SEARCH-SUPPLIER-RECORD
-                       VARYING SUB FROM 1 BY 1 UNTIL SUB > 1000
-                       OR FOUND-FLAG = "YES"
-               PERFORM 306-CALCULATE-INVENTORY-VALUE
-               PERFORM 307-CALCULATE-TOTAL-VALUE
-               PERFORM 308-CHECK-FOR-REORDER
-               PERFORM 309-WRITE-INVENTORY-RECORD
-           END-IF.                                                        
+               PERFORM 304C-CHECK-RUN-FILTER
+               IF RECORD-MATCHES-FILTER
+                   PERFORM 304A-VALIDATE-INVENTORY-RECORD
+                   IF RECORD-IS-VALID
+                       PERFORM 305-SEARCH-SUPPLIER-RECORD
+                       IF FOUND-FLAG = "NO"
+                           PERFORM 308A-WRITE-SUPPLIER-EXCEPTION
+                       END-IF
+                       PERFORM 306-CALCULATE-INVENTORY-VALUE
+                       PERFORM 307-CALCULATE-TOTAL-VALUE
+                       PERFORM 317-WRITE-HISTORY-AND-VARIANCE
+                       PERFORM 308-CHECK-FOR-REORDER
+                       PERFORM 309-WRITE-INVENTORY-RECORD
+                   END-IF
+               END-IF
+      * CHECKPOINT INTERVAL RUNS OFF EVERY READ, NOT JUST VALID ONES
+               IF FUNCTION MOD(AUDIT-READ-COUNTER, WS-CKPT-INTERVAL)
+                   = 0
+                       PERFORM 314-WRITE-CHECKPOINT
+               END-IF
+           END-IF.
        
        203-TERMINATE-PROCESS.
            PERFORM 310-PRINT-AUDIT-COUNTER.
+           PERFORM 312-WRITE-GRAND-TOTAL.
+           PERFORM 313-SORT-AND-PRINT-REORDER-REPORT.
+           PERFORM 320-WRITE-VARIANCE-TOTAL.
+           PERFORM 315-CLEAR-CHECKPOINT.
            PERFORM 311-CLOSE-FILE.
-           
-       301-OPEN-FILES.    
+
+       301-OPEN-FILES.
 		   OPEN INPUT INVENT-FILE-IN.
            OPEN INPUT SUPPLIER-FILE-IN.
-           OPEN OUTPUT INVENT-REPORT-OUT.
-           OPEN OUTPUT REORDER-REPORT-OUT.
-       
-       302-LOAD-SUPPLIER-TABLE.
-           READ SUPPLIER-FILE-IN
-               AT END MOVE "YES" TO SUP-EOF-FLAG
-                  NOT AT END 
-                     MOVE SUPPLIER-RECORD-IN
-                               TO SUPPLIER-TABLE-RECORD(SUB).
+           IF WS-RESTART-MODE = "YES"
+               OPEN EXTEND INVENT-REPORT-OUT
+               OPEN EXTEND REORDER-STAGE-FILE
+               OPEN EXTEND SUPPLIER-EXCEPTION-OUT
+               OPEN EXTEND EDIT-EXCEPTION-OUT
+           ELSE
+               OPEN OUTPUT INVENT-REPORT-OUT
+               OPEN OUTPUT REORDER-STAGE-FILE
+               OPEN OUTPUT SUPPLIER-EXCEPTION-OUT
+               OPEN OUTPUT EDIT-EXCEPTION-OUT
+           END-IF.
+           PERFORM 301D-READ-PARAMETERS.
+           PERFORM 316-LOAD-PRIOR-HISTORY.
+
+       301A-GET-RUN-DATE.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-RD-YYYY.
+           MOVE FUNCTION CURRENT-DATE(5:2) TO WS-RD-MM.
+           MOVE FUNCTION CURRENT-DATE(7:2) TO WS-RD-DD.
+
+       301B-CHECK-FOR-RESTART.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE "YES" TO WS-RESTART-MODE
+                       MOVE CKPT-LAST-PART-NUMBER
+                           TO WS-RESTART-LAST-PART
+                       MOVE CKPT-TOTAL-VALUE TO TOTAL-VALUE
+                       MOVE CKPT-READ-COUNTER TO AUDIT-READ-COUNTER
+                       MOVE CKPT-WRIT-COUNTER TO AUDIT-WRIT-COUNTER
+                       MOVE CKPT-PAGE-COUNT TO WS-PAGE-COUNT
+                       MOVE CKPT-LINE-COUNT TO WS-LINE-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       301C-SKIP-PROCESSED-RECORDS.
+           PERFORM UNTIL INV-EOF-FLAG = "YES"
+                   OR PART-NUMBER-IN = WS-RESTART-LAST-PART
+               READ INVENT-FILE-IN AT END MOVE "YES" TO INV-EOF-FLAG
+           END-PERFORM.
+
+       301D-READ-PARAMETERS.
+           OPEN INPUT PARAMETER-FILE.
+           IF PARM-STATUS = "00"
+               READ PARAMETER-FILE
+                   NOT AT END
+                       MOVE PARM-SUPPLIER-CODE-IN
+                           TO WS-FILTER-SUPPLIER-CODE
+                       MOVE PARM-MIN-UNIT-VALUE-IN
+                           TO WS-FILTER-MIN-UNIT-VALUE
+               END-READ
+               CLOSE PARAMETER-FILE
+           END-IF.
+           IF WS-FILTER-SUPPLIER-CODE NOT = SPACES
+               OR WS-FILTER-MIN-UNIT-VALUE > ZERO
+                   MOVE "YES" TO WS-RUN-IS-FILTERED
+           END-IF.
+
+       316-LOAD-PRIOR-HISTORY.
+           OPEN INPUT INVENT-HIST-FILE.
+           IF HIST-STATUS = "00"
+               PERFORM UNTIL HIST-EOF-FLAG = "YES"
+                   READ INVENT-HIST-FILE
+                       AT END MOVE "YES" TO HIST-EOF-FLAG
+                       NOT AT END PERFORM 316A-STORE-PRIOR-HIST-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE INVENT-HIST-FILE
+           END-IF.
+      * A FILTERED RUN LEAVES THE HISTORY FILE UNTOUCHED
+           IF WS-RUN-IS-FILTERED = "NO"
+               IF WS-RESTART-MODE = "YES"
+                   OPEN EXTEND INVENT-HIST-FILE
+               ELSE
+                   OPEN OUTPUT INVENT-HIST-FILE
+               END-IF
+           END-IF.
+           IF WS-RESTART-MODE = "YES"
+               OPEN EXTEND VARIANCE-REPORT-OUT
+           ELSE
+               OPEN OUTPUT VARIANCE-REPORT-OUT
+           END-IF.
+
+       316A-STORE-PRIOR-HIST-ENTRY.
+           COMPUTE WS-PRIOR-HIST-IDX = HIST-PART-NUMBER + 1.
+      * A REPEATED PART-NUMBER (E.G. FROM A DUPLICATED RESTART ROW)
+      * MUST NOT DOUBLE-COUNT ITS PRIOR VALUE - BACK OUT THE OLD ONE
+      * BEFORE ADDING THE NEW ONE SO THE LATEST ROW WINS.
+           IF PRIOR-HIST-SEEN(WS-PRIOR-HIST-IDX) = "Y"
+               SUBTRACT PRIOR-HIST-VALUE(WS-PRIOR-HIST-IDX)
+                   FROM WS-PRIOR-TOTAL-VALUE
+           END-IF.
+           MOVE "Y" TO PRIOR-HIST-SEEN(WS-PRIOR-HIST-IDX).
+           MOVE HIST-QUANTITY TO PRIOR-HIST-QTY(WS-PRIOR-HIST-IDX).
+           MOVE HIST-VALUE TO PRIOR-HIST-VALUE(WS-PRIOR-HIST-IDX).
+           ADD HIST-VALUE TO WS-PRIOR-TOTAL-VALUE.
+
        303-WRITE-HEADING.
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE WS-PAGE-COUNT TO WS-PAGE-NUM-OUT.
+           WRITE INVENT-OUT-RECORD FROM RUN-DATE-LINE.
            WRITE INVENT-OUT-RECORD FROM HEADING-LINE.
+           MOVE ZERO TO WS-LINE-COUNT.
        
        304-READ-INVENTORY-RECORD.
            MOVE "NO" TO FOUND-FLAG.
+           MOVE SPACES TO WS-SUPPLIER-NAME-OUT.
+           MOVE ZERO TO WS-SUPPLIER-TARGET-STOCK.
            READ INVENT-FILE-IN AT END MOVE "YES" TO INV-EOF-FLAG
                                NOT AT END ADD 1 TO AUDIT-READ-COUNTER.
 
-       305-SEARCH-SUPPLIER-RECORD.
-           IF TBL-SUPPLIER-CODE(SUB) = SUPPLIER-CODE-IN           
-               MOVE "YES" TO FOUND-FLAG
-               MOVE SUPPLIER-NAME-TBL(SUB) TO WS-SUPPLIER-NAME-OUT
+       304C-CHECK-RUN-FILTER.
+           MOVE "YES" TO WS-FILTER-MATCH-FLAG.
+           IF WS-FILTER-SUPPLIER-CODE NOT = SPACES
+               AND SUPPLIER-CODE-IN NOT = WS-FILTER-SUPPLIER-CODE
+                   MOVE "NO" TO WS-FILTER-MATCH-FLAG
+           END-IF.
+           IF WS-FILTER-MIN-UNIT-VALUE > ZERO
+               AND UNIT-PRICE-IN < WS-FILTER-MIN-UNIT-VALUE
+                   MOVE "NO" TO WS-FILTER-MATCH-FLAG
            END-IF.
+
+       304A-VALIDATE-INVENTORY-RECORD.
+           MOVE "YES" TO WS-RECORD-VALID-FLAG.
+           IF PART-NUMBER-IN = ZERO OR PART-NAME-IN = SPACES
+               MOVE "NO" TO WS-RECORD-VALID-FLAG
+               PERFORM 304B-WRITE-EDIT-EXCEPTION
+           ELSE IF UNIT-PRICE-IN = ZERO
+               MOVE "NO" TO WS-RECORD-VALID-FLAG
+               PERFORM 304B-WRITE-EDIT-EXCEPTION
+           ELSE
+               COMPUTE WS-PART-SEEN-IDX = PART-NUMBER-IN + 1
+               IF PART-SEEN-FLAG(WS-PART-SEEN-IDX) = "Y"
+                   MOVE "NO" TO WS-RECORD-VALID-FLAG
+                   PERFORM 304B-WRITE-EDIT-EXCEPTION
+               ELSE
+                   MOVE "Y" TO PART-SEEN-FLAG(WS-PART-SEEN-IDX)
+               END-IF
+           END-IF.
+
+       304B-WRITE-EDIT-EXCEPTION.
+           MOVE PART-NUMBER-IN TO WS-EDT-PART-NUMBER-OUT.
+           MOVE PART-NAME-IN TO WS-EDT-PART-NAME-OUT.
+           EVALUATE TRUE
+               WHEN PART-NUMBER-IN = ZERO OR PART-NAME-IN = SPACES
+                   MOVE "MISSING PART NUMBER/NAME" TO WS-EDT-REASON-OUT
+               WHEN UNIT-PRICE-IN = ZERO
+                   MOVE "ZERO UNIT PRICE"          TO WS-EDT-REASON-OUT
+               WHEN OTHER
+                   MOVE "DUPLICATE PART NUMBER"    TO WS-EDT-REASON-OUT
+           END-EVALUATE.
+           WRITE EDIT-EXCEPTION-RECORD FROM WS-EDIT-EXCEPTION-REPORT.
+           ADD 1 TO AUDIT-EDITEXC-COUNTER.
+
+       305-SEARCH-SUPPLIER-RECORD.
+           MOVE SUPPLIER-CODE-IN TO SUPPLIER-CODE.
+           READ SUPPLIER-FILE-IN
+               INVALID KEY MOVE "NO" TO FOUND-FLAG
+               NOT INVALID KEY
+                   MOVE "YES" TO FOUND-FLAG
+                   MOVE SUPPLIER-NAME TO WS-SUPPLIER-NAME-OUT
+                   MOVE SUPPLIER-TARGET-STOCK
+                       TO WS-SUPPLIER-TARGET-STOCK
+           END-READ.
        
        306-CALCULATE-INVENTORY-VALUE.
            COMPUTE INVENTORY-VALUE = QUANTITY-IN * UNIT-PRICE-IN.     
@@ -188,7 +566,48 @@
            IF QUANTITY-IN LESS THAN OR EQUAL TO RE-ORDER-POINT-IN
                PERFORM 401-WRITE-REORDER-RECORD
            END-IF.
-           
+
+       308A-WRITE-SUPPLIER-EXCEPTION.
+           MOVE PART-NUMBER-IN TO WS-EXC-PART-NUMBER-OUT.
+           MOVE PART-NAME-IN TO WS-EXC-PART-NAME-OUT.
+           MOVE SUPPLIER-CODE-IN TO WS-EXC-SUPPLIER-CODE-OUT.
+           WRITE SUPPLIER-EXCEPTION-RECORD
+               FROM WS-SUPPLIER-EXCEPTION-REPORT.
+           ADD 1 TO AUDIT-SUPEXC-COUNTER.
+
+       317-WRITE-HISTORY-AND-VARIANCE.
+           IF WS-RUN-IS-FILTERED = "NO"
+               MOVE PART-NUMBER-IN TO WS-HIST-PART-NUMBER
+               MOVE QUANTITY-IN TO WS-HIST-QUANTITY
+               MOVE INVENTORY-VALUE TO WS-HIST-VALUE
+               MOVE WS-RUN-DATE-OUT TO WS-HIST-RUN-DATE
+               WRITE INVENT-HIST-RECORD FROM WS-INVENT-HIST-REPORT
+           END-IF.
+
+           COMPUTE WS-PRIOR-HIST-IDX = PART-NUMBER-IN + 1.
+           IF PRIOR-HIST-SEEN(WS-PRIOR-HIST-IDX) = "Y"
+               COMPUTE WS-VAR-QTY-CHANGE =
+                   QUANTITY-IN - PRIOR-HIST-QTY(WS-PRIOR-HIST-IDX)
+               COMPUTE WS-VAR-VALUE-CHANGE =
+                   INVENTORY-VALUE - PRIOR-HIST-VALUE(WS-PRIOR-HIST-IDX)
+               MOVE "CHANGED" TO WS-VAR-STATUS-OUT
+           ELSE
+               MOVE QUANTITY-IN TO WS-VAR-QTY-CHANGE
+               MOVE INVENTORY-VALUE TO WS-VAR-VALUE-CHANGE
+               MOVE "NEW" TO WS-VAR-STATUS-OUT
+           END-IF.
+           IF WS-VAR-QTY-CHANGE NOT = ZERO
+               OR WS-VAR-VALUE-CHANGE NOT = ZERO
+               OR WS-VAR-STATUS-OUT = "NEW"
+                   MOVE PART-NUMBER-IN TO WS-VARP-PART-NUMBER-OUT
+                   MOVE PART-NAME-IN TO WS-VARP-PART-NAME-OUT
+                   MOVE WS-VAR-QTY-CHANGE TO WS-VARP-QTY-CHANGE-OUT
+                   MOVE WS-VAR-VALUE-CHANGE TO WS-VARP-VALUE-CHANGE-OUT
+                   MOVE WS-VAR-STATUS-OUT TO WS-VARP-STATUS-OUT
+                   WRITE VARIANCE-REPORT-RECORD
+                       FROM WS-VARIANCE-PRINT-LINE
+           END-IF.
+
        309-WRITE-INVENTORY-RECORD.
            MOVE PART-NUMBER-IN TO WS-PART-NUMBER-OUT.
            MOVE PART-NAME-IN TO WS-PART-NAME-OUT.
@@ -196,24 +615,124 @@
            MOVE INVENTORY-VALUE TO WS-TOTAL-VALUE-OUT.
            WRITE INVENT-OUT-RECORD FROM INVENTORY-DETAIL-LINE.
            ADD 1 TO AUDIT-WRIT-COUNTER.
-           
+           ADD 1 TO WS-LINE-COUNT.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 303-WRITE-HEADING
+           END-IF.
+
        310-PRINT-AUDIT-COUNTER.
            DISPLAY "Inventory records read: " AUDIT-READ-COUNTER.
            DISPLAY "Inventory records written: " AUDIT-WRIT-COUNTER.
+           DISPLAY "Supplier exceptions written: " AUDIT-SUPEXC-COUNTER.
+           DISPLAY "Edit exceptions written: " AUDIT-EDITEXC-COUNTER.
            MOVE TOTAL-VALUE TO MONEY-FORMAT.
-           DISPLAY "Total value" MONEY-FORMAT.    
+           DISPLAY "Total value" MONEY-FORMAT.
            
+       314-WRITE-CHECKPOINT.
+           MOVE PART-NUMBER-IN TO CKPT-LAST-PART-NUMBER.
+           MOVE TOTAL-VALUE TO CKPT-TOTAL-VALUE.
+           MOVE AUDIT-READ-COUNTER TO CKPT-READ-COUNTER.
+           MOVE AUDIT-WRIT-COUNTER TO CKPT-WRIT-COUNTER.
+           MOVE WS-PAGE-COUNT TO CKPT-PAGE-COUNT.
+           MOVE WS-LINE-COUNT TO CKPT-LINE-COUNT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       315-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       320-WRITE-VARIANCE-TOTAL.
+      * A FILTERED RUN'S TOTAL-VALUE ISN'T COMPARABLE TO THE BASELINE
+           IF WS-RUN-IS-FILTERED = "NO"
+               COMPUTE WS-TOTAL-VALUE-SWING =
+                   TOTAL-VALUE - WS-PRIOR-TOTAL-VALUE
+               MOVE WS-TOTAL-VALUE-SWING TO WS-TOTAL-SWING-OUT
+               WRITE VARIANCE-REPORT-RECORD FROM WS-VARIANCE-TOTAL-LINE
+               CLOSE INVENT-HIST-FILE
+           ELSE
+               WRITE VARIANCE-REPORT-RECORD
+                   FROM WS-VARIANCE-FILTERED-LINE
+           END-IF.
+           CLOSE VARIANCE-REPORT-OUT.
+
+       312-WRITE-GRAND-TOTAL.
+           MOVE TOTAL-VALUE TO WS-GRAND-TOTAL-OUT.
+           WRITE INVENT-OUT-RECORD FROM TOTAL-LINE1.
+           WRITE INVENT-OUT-RECORD FROM GRAND-TOTAL-LINE.
+
+       313-SORT-AND-PRINT-REORDER-REPORT.
+           CLOSE REORDER-STAGE-FILE.
+           SORT SORT-REORDER-FILE
+               ON ASCENDING KEY SRT-SUPPLIER-NAME-OUT
+                                SRT-PART-NUMBER-OUT2
+               USING REORDER-STAGE-FILE
+               OUTPUT PROCEDURE IS 402-WRITE-SORTED-REORDER-REPORT.
+
        401-WRITE-REORDER-RECORD.
            MOVE PART-NUMBER-IN TO WS-PART-NUMBER-OUT2.
-           MOVE WS-PART-NAME-OUT TO WS-PART-NAME-OUT2.
+           MOVE PART-NAME-IN TO WS-PART-NAME-OUT2.
            MOVE RE-ORDER-POINT-IN TO WS-RE-ORDER-POINT-OUT.
-           WRITE REORDER-OUT-RECORD FROM WS-REORDER-REPORT.             
-           
+      * TARGET STOCK WHEN KNOWN, ELSE THE OLD RE-ORDER-POINT ESTIMATE
+           IF WS-SUPPLIER-TARGET-STOCK > QUANTITY-IN
+               COMPUTE WS-SUGGESTED-ORDER-QTY =
+                   WS-SUPPLIER-TARGET-STOCK - QUANTITY-IN
+           ELSE IF RE-ORDER-POINT-IN > QUANTITY-IN
+               COMPUTE WS-SUGGESTED-ORDER-QTY =
+                   RE-ORDER-POINT-IN - QUANTITY-IN
+           ELSE
+               MOVE ZERO TO WS-SUGGESTED-ORDER-QTY
+           END-IF.
+           WRITE REORDER-STAGE-RECORD FROM WS-REORDER-REPORT.
+
+       402-WRITE-SORTED-REORDER-REPORT.
+           OPEN OUTPUT REORDER-REPORT-OUT.
+           MOVE SPACES TO WS-PREV-SUPPLIER-NAME.
+           MOVE ZERO TO WS-SUPPLIER-SUBTOTAL-QTY.
+           MOVE "YES" TO WS-FIRST-GROUP-FLAG.
+           PERFORM 402A-RETURN-SORTED-RECORD.
+           PERFORM UNTIL SORT-EOF-FLAG = "YES"
+               IF SRT-SUPPLIER-NAME-OUT NOT = WS-PREV-SUPPLIER-NAME
+                   AND WS-FIRST-GROUP-FLAG = "NO"
+                   PERFORM 402B-WRITE-SUPPLIER-SUBTOTAL
+               END-IF
+               MOVE "NO" TO WS-FIRST-GROUP-FLAG
+               MOVE SRT-PART-NUMBER-OUT2 TO WS-PART-NUMBER-OUT2
+               MOVE SRT-PART-NAME-OUT2 TO WS-PART-NAME-OUT2
+               MOVE SRT-RE-ORDER-POINT-OUT TO WS-RE-ORDER-POINT-OUT
+               MOVE SRT-SUPPLIER-NAME-OUT TO WS-SUPPLIER-NAME-OUT
+               MOVE SRT-SUGGESTED-ORDER-QTY TO WS-SUGGESTED-ORDER-QTY
+               WRITE REORDER-OUT-RECORD FROM WS-REORDER-REPORT
+               ADD SRT-SUGGESTED-ORDER-QTY TO WS-SUPPLIER-SUBTOTAL-QTY
+               MOVE SRT-SUPPLIER-NAME-OUT TO WS-PREV-SUPPLIER-NAME
+               PERFORM 402A-RETURN-SORTED-RECORD
+           END-PERFORM.
+           IF WS-FIRST-GROUP-FLAG = "NO"
+               PERFORM 402B-WRITE-SUPPLIER-SUBTOTAL
+           END-IF.
+           CLOSE REORDER-REPORT-OUT.
+
+       402A-RETURN-SORTED-RECORD.
+           RETURN SORT-REORDER-FILE
+               AT END MOVE "YES" TO SORT-EOF-FLAG.
+
+       402B-WRITE-SUPPLIER-SUBTOTAL.
+           IF WS-PREV-SUPPLIER-NAME = SPACES
+               MOVE "UNASSIGNED" TO WS-SUBTOTAL-SUPPLIER-NAME
+           ELSE
+               MOVE WS-PREV-SUPPLIER-NAME TO WS-SUBTOTAL-SUPPLIER-NAME
+           END-IF.
+           MOVE WS-SUPPLIER-SUBTOTAL-QTY TO WS-SUBTOTAL-QTY.
+           WRITE REORDER-OUT-RECORD FROM SUPPLIER-SUBTOTAL-LINE.
+           MOVE ZERO TO WS-SUPPLIER-SUBTOTAL-QTY.
+
 	   311-CLOSE-FILE.
-           CLOSE INVENT-FILE-IN.	   
-           CLOSE SUPPLIER-FILE-IN.	
+           CLOSE INVENT-FILE-IN.
+           CLOSE SUPPLIER-FILE-IN.
            CLOSE INVENT-REPORT-OUT.
-           CLOSE REORDER-REPORT-OUT.
+           CLOSE SUPPLIER-EXCEPTION-OUT.
+           CLOSE EDIT-EXCEPTION-OUT.
            STOP RUN.
 
            
